@@ -0,0 +1,17 @@
+      *================================================================
+      *  TTDREC  -- TAPE-TO-DISK RECORD LAYOUT COPYBOOK
+      *
+      *  GENERIC 163-BYTE LOGICAL LAYOUT BROKEN OUT INTO NAMED FIELDS
+      *  SO ONE COMPILED COPY OF TAPTODSK CAN HANDLE MORE THAN ONE
+      *  TAPE EXTRACT LAYOUT WITHOUT A RECOMPILE -- THE ACTUAL RECORD
+      *  LENGTH USED AT RUN TIME COMES FROM THE CONTROL CARD (SEE
+      *  TTDCTL) AND DRIVES THE RECORD IS VARYING DEPENDING ON CLAUSE
+      *  ON IN-FILE AND OUT-FILE.  TTD-KEY IS THE FIELD THE VSAM KSDS
+      *  OUTPUT (DA-S-OUTVSAM) IS KEYED ON.  IN-FILE AND OUT-FILE ARE
+      *  BOTH ORGANIZATION LINE SEQUENTIAL, SO THE TRAILING LINE FEED
+      *  THE LINUX EXTRACT CARRIES IS JUST THE RECORD DELIMITER --
+      *  GNUCOBOL STRIPS IT ON INPUT AND SUPPLIES IT ON OUTPUT, AND
+      *  THIS 163-BYTE LAYOUT IS THE WHOLE RECORD ON BOTH SIDES.
+      *================================================================
+           05  TTD-KEY                      PIC X(10).
+           05  TTD-DATA                     PIC X(153).
