@@ -0,0 +1,32 @@
+      *================================================================
+      *  TTDCTL   -- TAPTODSK CONTROL-CARD LAYOUT (80-BYTE SYSIN CARD)
+      *
+      *  ONE CONTROL CARD IS READ BEFORE THE MAIN FILES ARE OPENED SO
+      *  ALL RUN-TIME OPTIONS FOR THE PROGRAM COME FROM A SINGLE PLACE
+      *  INSTEAD OF A SEPARATE PARM FOR EACH OPTION.  ANY FIELD LEFT
+      *  BLANK ON THE CARD (OR A MISSING CARD) TAKES THE DEFAULT SHOWN.
+      *================================================================
+       01  CONTROL-CARD.
+      *        RESTART RECORD COUNT -- RECORDS ALREADY ON DA-S-OUTDISK
+      *        FROM A PRIOR RUN THAT ARE TO BE SKIPPED ON IN-FILE.
+      *        DEFAULT 0000000 = NORMAL (NON-RESTART) RUN.
+           05  CC-RESTART-COUNT             PIC 9(07).
+      *        ASCII-TO-EBCDIC TRANSLATE SWITCH.  'Y' = TRANSLATE
+      *        IN-REC BEFORE WRITING IT, 'N' = COPY AS-IS. DEFAULT 'N'.
+           05  CC-TRANSLATE-SW              PIC X(01).
+      *        OUTPUT MODE.  'S' = SEQUENTIAL DISK (DA-S-OUTDISK),
+      *        'V' = VSAM KSDS (DA-S-OUTVSAM).  DEFAULT 'S'.
+           05  CC-OUTPUT-MODE               PIC X(01).
+      *        LOGICAL RECORD LENGTH OVERRIDE FOR IN-FILE/OUT-FILE.
+      *        0000 = USE THE COMPILED-IN DEFAULT OF 163.
+           05  CC-RECORD-LENGTH             PIC 9(05).
+      *        NUMBER OF ADDITIONAL INPUT VOLUMES (UT-S-INTAPE2,
+      *        UT-S-INTAPE3, UT-S-INTAPE4) TO READ, IN ORDER, AFTER
+      *        UT-S-INTAPE REACHES END OF VOLUME.  0 = SINGLE VOLUME,
+      *        MAXIMUM 3.  DEFAULT 0.
+           05  CC-MULTI-VOL-CNT             PIC 9(01).
+      *        HEADER/TRAILER RECONCILIATION SWITCH.  'Y' = THE TAPE
+      *        CARRIES HDR/TLR CONTROL RECORDS TO BE RECONCILED
+      *        AGAINST REC-CNT, 'N' = NO HDR/TLR RECORDS PRESENT.
+           05  CC-HDR-TLR-SW                PIC X(01).
+           05  FILLER                       PIC X(64).
