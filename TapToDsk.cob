@@ -5,72 +5,859 @@
            Simple MVS COBOL program
            A simple tape to disk copy.
 
-           Input tape file came from Linux and each record 
-           although a fixed length still had a line feed at the end. 
+           Input tape file came from Linux and each record
+           although a fixed length still had a line feed at the end.
            So this program outputs everything not including the end
            byte. The IBM utility IEBGENER can do this...
            but I didn't know it at the time.
 
-           FYI: The input tape file is a virtual tape, but as far as 
+           FYI: The input tape file is a virtual tape, but as far as
            this program is concerned it's a real tape.
 
+           The 163-byte record layout is now in copybook TTDREC so a
+           new tape extract with a different layout or length just
+           needs a new control card (see TTDCTL) instead of a new
+           compile -- IN-FILE and OUT-FILE are ORGANIZATION LINE
+           SEQUENTIAL, RECORD IS VARYING DEPENDING ON the length the
+           control card supplies. This is a virtual tape with line-
+           feed-terminated records rather than true RDW-prefixed MVS
+           V-format, so LINE SEQUENTIAL is what matches the Linux
+           extract's actual layout -- the line feed is the record
+           delimiter, not data, so GnuCOBOL strips it on input and
+           supplies it on output, and both IN-FILE and OUT-FILE's
+           DEPENDING ON fields land on the true 163-byte data length
+           with no separate adjustment needed for the delimiter.
+
        DATE-WRITTEN. Oct. 13, 2019
        DATE-COMPILED.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO UT-S-INTAPE.
-           SELECT OUT-FILE ASSIGN TO DA-S-OUTDISK.
+           SELECT IN-FILE ASSIGN TO UT-S-INTAPE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IN-STATUS.
+           SELECT OUT-FILE ASSIGN TO DA-S-OUTDISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS OUT-STATUS.
+           SELECT IN-FILE2 ASSIGN TO UT-S-INTAPE2
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IN-STATUS.
+           SELECT IN-FILE3 ASSIGN TO UT-S-INTAPE3
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IN-STATUS.
+           SELECT IN-FILE4 ASSIGN TO UT-S-INTAPE4
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS IN-STATUS.
+           SELECT OUT-FILE-VSAM ASSIGN TO DA-S-OUTVSAM
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS TTD-KEY OF OUT-VSAM-RECORD
+               FILE STATUS IS OUT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO UR-S-SYSPRT.
+           SELECT REJECT-FILE ASSIGN TO DA-S-REJECT.
+           SELECT CONTROL-FILE ASSIGN TO UR-S-CTLCARD.
+           SELECT CHECKPOINT-FILE ASSIGN TO DA-S-CHKPT.
+           SELECT AUDIT-FILE ASSIGN TO DA-S-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE
+           LABEL RECORDS OMITTED.
+           COPY TTDCTL.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS STANDARD.
+       01  CHECKPOINT-RECORD                PIC 9(07).
+       FD  AUDIT-FILE
+           LABEL RECORDS STANDARD.
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE                 PIC X(10).
+           05  AUD-RUN-TIME                 PIC X(08).
+           05  AUD-REC-CNT                  PIC 9(07).
+           05  AUD-RETURN-CODE              PIC 9(03).
+           05  AUD-IN-DD                    PIC X(20).
+           05  AUD-OUT-DD                   PIC X(20).
+      *================================================================
+      *    IN-FILE -- THE LINUX-EXTRACT TAPE.  LINE SEQUENTIAL TREATS
+      *    THE TRAILING LINE FEED AS THE RECORD DELIMITER, NOT DATA,
+      *    SO EACH READ LANDS THE TRUE 163-BYTE TTDREC LAYOUT IN
+      *    IN-RECORD WITH THE LINE FEED ALREADY STRIPPED.
+      *================================================================
        FD  IN-FILE
-           BLOCK CONTAINS 100 RECORDS
+           RECORD IS VARYING IN SIZE FROM 1 TO 163 CHARACTERS
+               DEPENDING ON REC-LENGTH
            LABEL RECORDS STANDARD.
        01  IN-RECORD.
-           05 IN-REC                        PIC X(163).
-           05 FILLER                        PIC X(01).
+           COPY TTDREC.
+       01  IN-RECORD-FLAT REDEFINES IN-RECORD
+                                         PIC X(163).
+      *    ALTERNATE VIEW OF IN-RECORD USED ONLY WHEN CC-HDR-TLR-SW
+      *    IS 'Y' -- THE TAPE CARRIES ONE HDR RECORD (EXPECTED COUNT)
+      *    AHEAD OF THE DATA AND ONE TLR RECORD (ACTUAL COUNT) BEHIND
+      *    IT, RECONCILED AGAINST REC-CNT IN HDR-TLR-RECONCILE-RTN.
+       01  IN-HDR-TLR-RECORD REDEFINES IN-RECORD.
+           05  IN-HDR-TLR-ID                PIC X(03).
+           05  IN-HDR-TLR-COUNT              PIC 9(07).
+           05  FILLER                       PIC X(153).
        FD  OUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 163 CHARACTERS
+               DEPENDING ON DATA-LENGTH
+           LABEL RECORDS STANDARD.
+       01  OUT-RECORD.
+           COPY TTDREC.
+       01  OUT-RECORD-FLAT REDEFINES OUT-RECORD
+                                         PIC X(163).
+      *================================================================
+      *    IN-FILE2/3/4 -- ADDITIONAL INPUT VOLUMES FOR A MULTI-TAPE
+      *    RUN.  CC-MULTI-VOL-CNT ON THE CONTROL CARD SAYS HOW MANY OF
+      *    THESE ARE READ, IN ORDER, AFTER UT-S-INTAPE HITS END OF
+      *    VOLUME.  EACH ONE THAT ISN'T USED IS NEVER OPENED.
+      *================================================================
+       FD  IN-FILE2
+           RECORD IS VARYING IN SIZE FROM 1 TO 163 CHARACTERS
+               DEPENDING ON REC-LENGTH
+           LABEL RECORDS STANDARD.
+       01  IN-RECORD2.
+           COPY TTDREC.
+       01  IN-RECORD2-FLAT REDEFINES IN-RECORD2
+                                         PIC X(163).
+       FD  IN-FILE3
+           RECORD IS VARYING IN SIZE FROM 1 TO 163 CHARACTERS
+               DEPENDING ON REC-LENGTH
+           LABEL RECORDS STANDARD.
+       01  IN-RECORD3.
+           COPY TTDREC.
+       01  IN-RECORD3-FLAT REDEFINES IN-RECORD3
+                                         PIC X(163).
+       FD  IN-FILE4
+           RECORD IS VARYING IN SIZE FROM 1 TO 163 CHARACTERS
+               DEPENDING ON REC-LENGTH
+           LABEL RECORDS STANDARD.
+       01  IN-RECORD4.
+           COPY TTDREC.
+       01  IN-RECORD4-FLAT REDEFINES IN-RECORD4
+                                         PIC X(163).
+      *================================================================
+      *    OUT-FILE-VSAM -- KEYED ALTERNATE OUTPUT (CC-OUTPUT-MODE
+      *    'V') SO LOOKUP-STYLE DOWNSTREAM JOBS CAN GO STRAIGHT TO A
+      *    RECORD INSTEAD OF SCANNING THE FLAT DA-S-OUTDISK COPY.
+      *    ACCESS MODE IS DYNAMIC RATHER THAN SEQUENTIAL SINCE THE
+      *    INPUT TAPE IS AN ARBITRARY LINUX EXTRACT, NOT A PRE-SORTED
+      *    FILE -- WRITE UNDER DYNAMIC ACCESS DOES NOT DEMAND ASCENDING
+      *    TTD-KEY ORDER THE WAY A SEQUENTIAL WRITE WOULD.
+      *================================================================
+       FD  OUT-FILE-VSAM
+           LABEL RECORDS STANDARD.
+       01  OUT-VSAM-RECORD.
+           COPY TTDREC.
+       01  OUT-VSAM-RECORD-FLAT REDEFINES OUT-VSAM-RECORD
+                                         PIC X(163).
+       FD  PRINT-FILE
+           LABEL RECORDS OMITTED.
+       01  PRINT-LINE                       PIC X(133).
+       FD  REJECT-FILE
            BLOCK CONTAINS 100 RECORDS
            LABEL RECORDS STANDARD.
-       01  OUT-RECORD                       PIC X(163).
+       01  REJECT-RECORD.
+           05  REJ-REC                      PIC X(163).
+           05  REJ-REASON                   PIC X(34).
 
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05  PAGE-CNT                     PIC S9(3) VALUE +0 COMP-3.
            05  LINE-CNT                     PIC S9(3) VALUE +0 COMP-3.
            05  REC-CNT                      PIC S9(7) VALUE +0 COMP-3.
+           05  REJ-CNT                      PIC S9(7) VALUE +0 COMP-3.
+           05  REC-LENGTH                   PIC S9(4) VALUE +163
+                                             COMP-3.
+           05  DATA-LENGTH                  PIC S9(4) VALUE +163
+                                             COMP-3.
            05  EOF-FLAG                     PIC X(01) VALUE 'N'.
                88  EOF                                VALUE 'Y'.
 
+       01  MULTI-VOL-AREA.
+           05  CURRENT-VOL                  PIC 9(01) VALUE 1.
+           05  TOTAL-VOL-CNT                PIC 9(01) VALUE 1.
+
+       01  IO-ERROR-AREA.
+           05  IN-STATUS                    PIC X(02) VALUE '00'.
+               88  IN-STATUS-OK                        VALUES '00'
+                                                 '09'.
+           05  OUT-STATUS                   PIC X(02) VALUE '00'.
+           05  OUT-DDNAME                   PIC X(20) VALUE
+                                             'DA-S-OUTDISK'.
+           05  IO-DDNAME                    PIC X(20).
+           05  IO-OPERATION                 PIC X(20).
+           05  IO-STATUS-DISP               PIC X(02).
+
+       01  CHECKPOINT-AREA.
+           05  CHKPT-INTERVAL               PIC S9(7) VALUE +1000
+                                             COMP-3.
+           05  CHKPT-DIV-QUOT               PIC S9(7) COMP-3.
+           05  CHKPT-DIV-REM                PIC S9(7) COMP-3.
+           05  RESTART-SKIP-CNT             PIC S9(7) VALUE +0
+                                             COMP-3.
+           05  RESTART-SW                   PIC X(01) VALUE 'N'.
+               88  RESTART-RUN                         VALUE 'Y'.
+           05  SKIP-IDX                     PIC S9(7) COMP-3.
+
+       01  HDR-TLR-AREA.
+           05  HDR-SEEN-SW                  PIC X(01) VALUE 'N'.
+               88  HDR-SEEN                           VALUE 'Y'.
+           05  TLR-SEEN-SW                  PIC X(01) VALUE 'N'.
+               88  TLR-SEEN                           VALUE 'Y'.
+           05  EXPECTED-REC-CNT             PIC S9(7) VALUE +0
+                                             COMP-3.
+           05  TRAILER-REC-CNT              PIC S9(7) VALUE +0
+                                             COMP-3.
+
+      *================================================================
+      *    TRANSLATE TABLES -- ASCII <-> EBCDIC (CODE PAGE 037) FOR
+      *    THE OPTIONAL TRANSLATE-ON-COPY STEP IN TRANSLATE-RTN.
+      *    ASCII-TABLE IS JUST THE VALUES 00-FF IN ORDER; THE BYTE
+      *    IN THE SAME POSITION OF EBCDIC-TABLE IS WHAT EACH ASCII
+      *    VALUE IS CONVERTED TO.
+      *================================================================
+       01  ASCII-TABLE-GRP.
+           05  FILLER      PIC X(08) VALUE X'0001020304050607'.
+           05  FILLER      PIC X(08) VALUE X'08090A0B0C0D0E0F'.
+           05  FILLER      PIC X(08) VALUE X'1011121314151617'.
+           05  FILLER      PIC X(08) VALUE X'18191A1B1C1D1E1F'.
+           05  FILLER      PIC X(08) VALUE X'2021222324252627'.
+           05  FILLER      PIC X(08) VALUE X'28292A2B2C2D2E2F'.
+           05  FILLER      PIC X(08) VALUE X'3031323334353637'.
+           05  FILLER      PIC X(08) VALUE X'38393A3B3C3D3E3F'.
+           05  FILLER      PIC X(08) VALUE X'4041424344454647'.
+           05  FILLER      PIC X(08) VALUE X'48494A4B4C4D4E4F'.
+           05  FILLER      PIC X(08) VALUE X'5051525354555657'.
+           05  FILLER      PIC X(08) VALUE X'58595A5B5C5D5E5F'.
+           05  FILLER      PIC X(08) VALUE X'6061626364656667'.
+           05  FILLER      PIC X(08) VALUE X'68696A6B6C6D6E6F'.
+           05  FILLER      PIC X(08) VALUE X'7071727374757677'.
+           05  FILLER      PIC X(08) VALUE X'78797A7B7C7D7E7F'.
+           05  FILLER      PIC X(08) VALUE X'8081828384858687'.
+           05  FILLER      PIC X(08) VALUE X'88898A8B8C8D8E8F'.
+           05  FILLER      PIC X(08) VALUE X'9091929394959697'.
+           05  FILLER      PIC X(08) VALUE X'98999A9B9C9D9E9F'.
+           05  FILLER      PIC X(08) VALUE X'A0A1A2A3A4A5A6A7'.
+           05  FILLER      PIC X(08) VALUE X'A8A9AAABACADAEAF'.
+           05  FILLER      PIC X(08) VALUE X'B0B1B2B3B4B5B6B7'.
+           05  FILLER      PIC X(08) VALUE X'B8B9BABBBCBDBEBF'.
+           05  FILLER      PIC X(08) VALUE X'C0C1C2C3C4C5C6C7'.
+           05  FILLER      PIC X(08) VALUE X'C8C9CACBCCCDCECF'.
+           05  FILLER      PIC X(08) VALUE X'D0D1D2D3D4D5D6D7'.
+           05  FILLER      PIC X(08) VALUE X'D8D9DADBDCDDDEDF'.
+           05  FILLER      PIC X(08) VALUE X'E0E1E2E3E4E5E6E7'.
+           05  FILLER      PIC X(08) VALUE X'E8E9EAEBECEDEEEF'.
+           05  FILLER      PIC X(08) VALUE X'F0F1F2F3F4F5F6F7'.
+           05  FILLER      PIC X(08) VALUE X'F8F9FAFBFCFDFEFF'.
+       01  ASCII-TABLE REDEFINES ASCII-TABLE-GRP
+                                             PIC X(256).
+
+       01  EBCDIC-TABLE-GRP.
+           05  FILLER      PIC X(08) VALUE X'00010203372D2E2F'.
+           05  FILLER      PIC X(08) VALUE X'1605250B0C0D0E0F'.
+           05  FILLER      PIC X(08) VALUE X'101112133C3D3226'.
+           05  FILLER      PIC X(08) VALUE X'18193F271C1D1E1F'.
+           05  FILLER      PIC X(08) VALUE X'405A7F7B5B6C507D'.
+           05  FILLER      PIC X(08) VALUE X'4D5D5C4E6B604B61'.
+           05  FILLER      PIC X(08) VALUE X'F0F1F2F3F4F5F6F7'.
+           05  FILLER      PIC X(08) VALUE X'F8F97A5E4C7E6E6F'.
+           05  FILLER      PIC X(08) VALUE X'7CC1C2C3C4C5C6C7'.
+           05  FILLER      PIC X(08) VALUE X'C8C9D1D2D3D4D5D6'.
+           05  FILLER      PIC X(08) VALUE X'D7D8D9E2E3E4E5E6'.
+           05  FILLER      PIC X(08) VALUE X'E7E8E9BAE0BBB06D'.
+           05  FILLER      PIC X(08) VALUE X'7981828384858687'.
+           05  FILLER      PIC X(08) VALUE X'8889919293949596'.
+           05  FILLER      PIC X(08) VALUE X'979899A2A3A4A5A6'.
+           05  FILLER      PIC X(08) VALUE X'A7A8A9C04FD0A107'.
+           05  FILLER      PIC X(08) VALUE X'2021222324150617'.
+           05  FILLER      PIC X(08) VALUE X'28292A2B2C090A1B'.
+           05  FILLER      PIC X(08) VALUE X'30311A3334353608'.
+           05  FILLER      PIC X(08) VALUE X'38393A3B04143EFF'.
+           05  FILLER      PIC X(08) VALUE X'41AA4AB19FB26AB5'.
+           05  FILLER      PIC X(08) VALUE X'BDB49A8A5FCAAFBC'.
+           05  FILLER      PIC X(08) VALUE X'908FEAFABEA0B6B3'.
+           05  FILLER      PIC X(08) VALUE X'9DDA9B8BB7B8B9AB'.
+           05  FILLER      PIC X(08) VALUE X'6465626663679E68'.
+           05  FILLER      PIC X(08) VALUE X'7471727378757677'.
+           05  FILLER      PIC X(08) VALUE X'AC69EDEEEBEFECBF'.
+           05  FILLER      PIC X(08) VALUE X'80FDFEFBFCADAE59'.
+           05  FILLER      PIC X(08) VALUE X'4445424643479C48'.
+           05  FILLER      PIC X(08) VALUE X'5451525358555657'.
+           05  FILLER      PIC X(08) VALUE X'8C49CDCECBCFCCE1'.
+           05  FILLER      PIC X(08) VALUE X'70DDDEDBDC8D8EDF'.
+       01  EBCDIC-TABLE REDEFINES EBCDIC-TABLE-GRP
+                                             PIC X(256).
+
+       01  VALIDATE-AREA.
+           05  VALIDATE-REC                 PIC X(163).
+           05  VALIDATE-CHARS REDEFINES VALIDATE-REC.
+               10  VALIDATE-CHAR            PIC X(01)
+                                             OCCURS 163 TIMES.
+           05  CHAR-IDX                     PIC S9(4) COMP-3.
+           05  REJECT-REASON-TEXT           PIC X(34).
+           05  REC-VALID-SW                 PIC X(01) VALUE 'Y'.
+               88  REC-VALID                           VALUE 'Y'.
+               88  REC-INVALID                         VALUE 'N'.
+
+       01  REPORT-AREA.
+           05  RPT-RUN-DATE                 PIC X(08).
+           05  RPT-RUN-TIME                 PIC X(08).
+           05  RPT-DATE-CCYYMMDD.
+               10  RPT-DATE-CC              PIC X(02).
+               10  RPT-DATE-YY               PIC X(02).
+               10  RPT-DATE-MM               PIC X(02).
+               10  RPT-DATE-DD               PIC X(02).
+           05  RPT-TIME-HHMMSSHH            PIC X(08).
+
+       01  RPT-HDG-1.
+           05  FILLER                       PIC X(20)
+               VALUE 'TAPTODSK CONTROL REP'.
+           05  FILLER                       PIC X(01) VALUE 'T'.
+           05  FILLER                       PIC X(112) VALUE SPACES.
+
+       01  RPT-HDG-2.
+           05  FILLER                       PIC X(11)
+               VALUE 'RUN DATE: '.
+           05  RPT-H2-DATE                  PIC X(10).
+           05  FILLER                       PIC X(06) VALUE SPACES.
+           05  FILLER                       PIC X(11)
+               VALUE 'RUN TIME: '.
+           05  RPT-H2-TIME                  PIC X(08).
+           05  FILLER                       PIC X(87) VALUE SPACES.
+
+       01  RPT-DTL-1.
+           05  FILLER                       PIC X(20)
+               VALUE 'INPUT  DD NAME .... '.
+           05  RPT-DTL-IN-DD                PIC X(20).
+           05  FILLER                       PIC X(93) VALUE SPACES.
+
+       01  RPT-DTL-2.
+           05  FILLER                       PIC X(20)
+               VALUE 'OUTPUT DD NAME .... '.
+           05  RPT-DTL-OUT-DD               PIC X(20).
+           05  FILLER                       PIC X(93) VALUE SPACES.
+
+       01  RPT-DTL-3.
+           05  FILLER                       PIC X(20)
+               VALUE 'RECORDS COPIED .... '.
+           05  RPT-DTL-REC-CNT              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                       PIC X(83) VALUE SPACES.
+
+       01  RPT-DTL-4.
+           05  FILLER                       PIC X(20)
+               VALUE 'RECORDS REJECTED .. '.
+           05  RPT-DTL-REJ-CNT              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                       PIC X(83) VALUE SPACES.
+
+       01  RPT-DTL-5.
+           05  FILLER                       PIC X(20)
+               VALUE 'RESTARTED AFTER ... '.
+           05  RPT-DTL-RESTART-CNT          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                       PIC X(83) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
       *    A COMMENT.
 
+           PERFORM READ-CONTROL-CARD-RTN THRU READ-CONTROL-CARD-EXIT.
+
            OPEN INPUT IN-FILE.
-           OPEN OUTPUT OUT-FILE.           
+           IF IN-STATUS NOT = '00'
+               MOVE 'UT-S-INTAPE'  TO IO-DDNAME
+               MOVE 'OPEN INPUT'   TO IO-OPERATION
+               MOVE IN-STATUS   TO IO-STATUS-DISP
+               PERFORM IO-ERROR-RTN
+           END-IF.
+
+           IF CC-OUTPUT-MODE = 'V'
+               MOVE 'DA-S-OUTVSAM' TO OUT-DDNAME
+               IF RESTART-RUN
+                   OPEN I-O OUT-FILE-VSAM
+               ELSE
+                   OPEN OUTPUT OUT-FILE-VSAM
+               END-IF
+           ELSE
+               MOVE 'DA-S-OUTDISK' TO OUT-DDNAME
+               IF RESTART-RUN
+                   OPEN EXTEND OUT-FILE
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+               END-IF
+           END-IF.
+           IF OUT-STATUS NOT = '00'
+               MOVE OUT-DDNAME   TO IO-DDNAME
+               MOVE 'OPEN OUTPUT'  TO IO-OPERATION
+               MOVE OUT-STATUS  TO IO-STATUS-DISP
+               PERFORM IO-ERROR-RTN
+           END-IF.
+
+           OPEN OUTPUT REJECT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           IF RESTART-RUN
+               PERFORM SKIP-RESTART-RTN THRU SKIP-RESTART-EXIT
+           END-IF.
 
            PERFORM READ-RTN THRU READ-EXIT.
            PERFORM PROCESS-RTN THRU PROCESS-EXIT
                UNTIL EOF.
 
-           CLOSE IN-FILE, OUT-FILE.
+           PERFORM CLOSE-INPUT-RTN THRU CLOSE-INPUT-EXIT.
+           IF CC-OUTPUT-MODE = 'V'
+               CLOSE OUT-FILE-VSAM
+           ELSE
+               CLOSE OUT-FILE
+           END-IF.
+           CLOSE REJECT-FILE, CHECKPOINT-FILE.
+
+           IF CC-HDR-TLR-SW = 'Y'
+               PERFORM HDR-TLR-RECONCILE-RTN
+                   THRU HDR-TLR-RECONCILE-EXIT
+           END-IF.
+
+           PERFORM REPORT-RTN THRU REPORT-EXIT.
+           PERFORM AUDIT-RTN THRU AUDIT-EXIT.
 
-           STOP RUN.               
+           STOP RUN.
 
        READ-RTN.
       *    DISPLAY 'READ-RTN.'.
-           READ IN-FILE AT END
-               MOVE 'Y' TO EOF-FLAG
+           PERFORM READ-PHYSICAL-RTN THRU READ-PHYSICAL-EXIT.
+           IF EOF
                GO TO READ-EXIT.
+      *        FILE STATUS 09 IS LINE SEQUENTIAL'S WAY OF FLAGGING A
+      *        RECORD THAT CONTAINS A CONTROL BYTE (E.G. A TAPE-
+      *        CORRUPTION NUL) -- THE RECORD ITSELF STILL CAME ACROSS
+      *        INTACT, SO IT IS TREATED AS A SUCCESSFUL READ AND LEFT
+      *        FOR VALIDATE-RTN/CHECK-CHAR-RTN TO CATCH AND ROUTE TO
+      *        REJECT-RTN THE SAME AS ANY OTHER NON-PRINTABLE BYTE.
+           IF NOT IN-STATUS-OK
+               MOVE 'UT-S-INTAPE' TO IO-DDNAME
+               MOVE 'READ'        TO IO-OPERATION
+               MOVE IN-STATUS  TO IO-STATUS-DISP
+               PERFORM IO-ERROR-RTN
+           END-IF.
+
+      *        REC-LENGTH IS THE DATA BYTE COUNT THE READ JUST
+      *        RETURNED -- LINE SEQUENTIAL STRIPS THE TRAILING LINE
+      *        FEED AS THE RECORD DELIMITER, SO IT IS NEVER COUNTED.
+      *        DATA-LENGTH IS WHAT VALIDATE-RTN/TRANSLATE-RTN/
+      *        REJECT-RTN AND OUT-FILE'S WRITE ACTUALLY USE.  A
+      *        CC-RECORD-LENGTH OVERRIDE ON THE CONTROL CARD CANNOT
+      *        PRESET REC-LENGTH (THE RUNTIME OVERWRITES IT FROM THE
+      *        PHYSICAL LINE ON EVERY READ), SO IT IS RE-APPLIED HERE,
+      *        ONCE PER RECORD, AS A CAP ON THE DATA LENGTH INSTEAD.
+           MOVE REC-LENGTH TO DATA-LENGTH.
+           IF CC-RECORD-LENGTH > 0 AND CC-RECORD-LENGTH < DATA-LENGTH
+               MOVE CC-RECORD-LENGTH TO DATA-LENGTH
+           END-IF.
+
+           IF CC-HDR-TLR-SW = 'Y' AND IN-HDR-TLR-ID = 'HDR'
+                   AND NOT HDR-SEEN
+               MOVE IN-HDR-TLR-COUNT TO EXPECTED-REC-CNT
+               MOVE 'Y' TO HDR-SEEN-SW
+               PERFORM READ-RTN THRU READ-EXIT
+               GO TO READ-EXIT
+           END-IF.
+           IF CC-HDR-TLR-SW = 'Y' AND IN-HDR-TLR-ID = 'TLR'
+               MOVE IN-HDR-TLR-COUNT TO TRAILER-REC-CNT
+               MOVE 'Y' TO TLR-SEEN-SW
+               MOVE 'Y' TO EOF-FLAG
+               GO TO READ-EXIT
+           END-IF.
+
            ADD +1 TO REC-CNT.
+
+           DIVIDE REC-CNT BY CHKPT-INTERVAL
+               GIVING CHKPT-DIV-QUOT
+               REMAINDER CHKPT-DIV-REM.
+           IF CHKPT-DIV-REM = 0
+               PERFORM WRITE-CHKPT-RTN THRU WRITE-CHKPT-EXIT
+           END-IF.
        READ-EXIT.
            EXIT.
 
+      *================================================================
+      *    READ-PHYSICAL-RTN -- READ FROM WHICHEVER INPUT VOLUME IS
+      *    CURRENTLY ACTIVE.  AT END OF A VOLUME, ADVANCE-OR-EOF-RTN
+      *    EITHER OPENS THE NEXT VOLUME AND RE-DRIVES THIS PARAGRAPH,
+      *    OR SETS EOF-FLAG WHEN THE LAST VOLUME IS EXHAUSTED.  ON A
+      *    SUCCESSFUL READ, THE RECORD IS COPIED INTO IN-RECORD-FLAT
+      *    SO THE REST OF THE PROGRAM NEVER NEEDS TO CARE WHICH
+      *    VOLUME IT CAME FROM.
+      *================================================================
+       READ-PHYSICAL-RTN.
+           EVALUATE CURRENT-VOL
+               WHEN 1
+                   READ IN-FILE
+                       AT END
+                           PERFORM ADVANCE-OR-EOF-RTN
+                               THRU ADVANCE-OR-EOF-EXIT
+                   END-READ
+               WHEN 2
+                   READ IN-FILE2
+                       AT END
+                           PERFORM ADVANCE-OR-EOF-RTN
+                               THRU ADVANCE-OR-EOF-EXIT
+                       NOT AT END
+                           MOVE IN-RECORD2-FLAT TO IN-RECORD-FLAT
+                   END-READ
+               WHEN 3
+                   READ IN-FILE3
+                       AT END
+                           PERFORM ADVANCE-OR-EOF-RTN
+                               THRU ADVANCE-OR-EOF-EXIT
+                       NOT AT END
+                           MOVE IN-RECORD3-FLAT TO IN-RECORD-FLAT
+                   END-READ
+               WHEN 4
+                   READ IN-FILE4
+                       AT END
+                           PERFORM ADVANCE-OR-EOF-RTN
+                               THRU ADVANCE-OR-EOF-EXIT
+                       NOT AT END
+                           MOVE IN-RECORD4-FLAT TO IN-RECORD-FLAT
+                   END-READ
+           END-EVALUATE.
+       READ-PHYSICAL-EXIT.
+           EXIT.
+
+       ADVANCE-OR-EOF-RTN.
+           IF CURRENT-VOL < TOTAL-VOL-CNT
+               PERFORM ADVANCE-VOLUME-RTN THRU ADVANCE-VOLUME-EXIT
+               PERFORM READ-PHYSICAL-RTN THRU READ-PHYSICAL-EXIT
+           ELSE
+               MOVE 'Y' TO EOF-FLAG
+           END-IF.
+       ADVANCE-OR-EOF-EXIT.
+           EXIT.
+
+       ADVANCE-VOLUME-RTN.
+           EVALUATE CURRENT-VOL
+               WHEN 1
+                   CLOSE IN-FILE
+                   ADD 1 TO CURRENT-VOL
+                   OPEN INPUT IN-FILE2
+                   IF IN-STATUS NOT = '00'
+                       MOVE 'UT-S-INTAPE2' TO IO-DDNAME
+                       MOVE 'OPEN INPUT'   TO IO-OPERATION
+                       MOVE IN-STATUS   TO IO-STATUS-DISP
+                       PERFORM IO-ERROR-RTN
+                   END-IF
+               WHEN 2
+                   CLOSE IN-FILE2
+                   ADD 1 TO CURRENT-VOL
+                   OPEN INPUT IN-FILE3
+                   IF IN-STATUS NOT = '00'
+                       MOVE 'UT-S-INTAPE3' TO IO-DDNAME
+                       MOVE 'OPEN INPUT'   TO IO-OPERATION
+                       MOVE IN-STATUS   TO IO-STATUS-DISP
+                       PERFORM IO-ERROR-RTN
+                   END-IF
+               WHEN 3
+                   CLOSE IN-FILE3
+                   ADD 1 TO CURRENT-VOL
+                   OPEN INPUT IN-FILE4
+                   IF IN-STATUS NOT = '00'
+                       MOVE 'UT-S-INTAPE4' TO IO-DDNAME
+                       MOVE 'OPEN INPUT'   TO IO-OPERATION
+                       MOVE IN-STATUS   TO IO-STATUS-DISP
+                       PERFORM IO-ERROR-RTN
+                   END-IF
+           END-EVALUATE.
+       ADVANCE-VOLUME-EXIT.
+           EXIT.
+
+       CLOSE-INPUT-RTN.
+           EVALUATE CURRENT-VOL
+               WHEN 1  CLOSE IN-FILE
+               WHEN 2  CLOSE IN-FILE2
+               WHEN 3  CLOSE IN-FILE3
+               WHEN 4  CLOSE IN-FILE4
+           END-EVALUATE.
+       CLOSE-INPUT-EXIT.
+           EXIT.
+
+      *================================================================
+      *    HDR-TLR-RECONCILE-RTN -- WHEN THE TAPE CARRIES HDR/TLR
+      *    CONTROL RECORDS (CC-HDR-TLR-SW = 'Y'), COMPARE THE COUNT
+      *    CARRIED ON EACH ONE AGAINST THE REC-CNT THIS RUN ACTUALLY
+      *    PROCESSED.  A MISSING HDR OR TLR, OR A COUNT THAT DOES NOT
+      *    MATCH, IS REPORTED AND RETURN-CODE 8 IS SET, BUT THE RUN IS
+      *    ALLOWED TO FINISH THE REPORT AND THE AUDIT TRAIL SO THE
+      *    OPERATOR HAS SOMETHING TO LOOK AT.
+      *================================================================
+       HDR-TLR-RECONCILE-RTN.
+           IF NOT HDR-SEEN
+               DISPLAY 'TAPTODSK - NO HDR RECORD FOUND ON INPUT'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           IF NOT TLR-SEEN
+               DISPLAY 'TAPTODSK - NO TLR RECORD FOUND ON INPUT'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           IF HDR-SEEN AND EXPECTED-REC-CNT NOT = REC-CNT
+               DISPLAY 'TAPTODSK - HDR COUNT MISMATCH, EXPECTED '
+                   EXPECTED-REC-CNT ' GOT ' REC-CNT
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           IF TLR-SEEN AND TRAILER-REC-CNT NOT = REC-CNT
+               DISPLAY 'TAPTODSK - TLR COUNT MISMATCH, EXPECTED '
+                   TRAILER-REC-CNT ' GOT ' REC-CNT
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+       HDR-TLR-RECONCILE-EXIT.
+           EXIT.
+
+      *================================================================
+      *    READ-CONTROL-CARD-RTN -- READ THE ONE-CARD RUN-TIME OPTIONS
+      *    AHEAD OF ANY OPEN.  A MISSING CARD (DD DUMMY) LEAVES THE
+      *    DEFAULTS SET BELOW IN EFFECT.
+      *================================================================
+       READ-CONTROL-CARD-RTN.
+           MOVE 0   TO CC-RESTART-COUNT.
+           MOVE 'N' TO CC-TRANSLATE-SW.
+           MOVE 'S' TO CC-OUTPUT-MODE.
+           MOVE 0   TO CC-RECORD-LENGTH.
+           MOVE 0   TO CC-MULTI-VOL-CNT.
+           MOVE 'N' TO CC-HDR-TLR-SW.
+           MOVE 163 TO DATA-LENGTH.
+
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+           END-READ.
+           CLOSE CONTROL-FILE.
+
+           IF CC-RESTART-COUNT > 0
+               MOVE 'Y' TO RESTART-SW
+               MOVE CC-RESTART-COUNT TO RESTART-SKIP-CNT
+           END-IF.
+
+      *        TTDREC (AND SO IN-FILE/OUT-FILE) TOPS OUT AT 163 DATA
+      *        BYTES -- A CONTROL CARD TYPO THAT ASKS FOR MORE THAN
+      *        THAT IS CLAMPED RATHER THAN LEFT TO BLOW UP THE
+      *        RECORD IS VARYING BOUND BELOW.  THE OVERRIDE ITSELF IS
+      *        APPLIED IN READ-RTN, ONCE PER RECORD, SINCE REC-LENGTH
+      *        AND DATA-LENGTH ARE BOTH OVERWRITTEN FROM THE PHYSICAL
+      *        LINE JUST READ ON EVERY READ IN-FILE.
+           IF CC-RECORD-LENGTH > 163
+               MOVE 163 TO CC-RECORD-LENGTH
+           END-IF.
+
+           IF CC-MULTI-VOL-CNT > 3
+               MOVE 3 TO CC-MULTI-VOL-CNT
+           END-IF.
+           MOVE 1 TO CURRENT-VOL.
+           COMPUTE TOTAL-VOL-CNT = CC-MULTI-VOL-CNT + 1.
+       READ-CONTROL-CARD-EXIT.
+           EXIT.
+
+      *================================================================
+      *    SKIP-RESTART-RTN -- REPOSITION IN-FILE PAST THE RECORDS
+      *    ALREADY WRITTEN TO OUT-FILE ON A PRIOR, ABENDED RUN.
+      *================================================================
+       SKIP-RESTART-RTN.
+           PERFORM SKIP-READ-RTN THRU SKIP-READ-EXIT
+               VARYING SKIP-IDX FROM 1 BY 1
+               UNTIL SKIP-IDX > RESTART-SKIP-CNT OR EOF.
+       SKIP-RESTART-EXIT.
+           EXIT.
+
+      *        ROUTED THROUGH READ-RTN (NOT READ-PHYSICAL-RTN OR A
+      *        BARE READ IN-FILE) SO THE SKIP PHASE GETS EVERYTHING
+      *        NORMAL PROCESSING GETS: A SKIP COUNT THAT RUNS PAST
+      *        VOLUME 1 ADVANCES INTO IN-FILE2/3/4, A HDR RECORD
+      *        ENCOUNTERED WHILE SKIPPING IS STILL RECOGNIZED INSTEAD
+      *        OF BEING MISTAKEN FOR A DATA RECORD, AND REC-CNT COMES
+      *        OUT OF THE SKIP PHASE ALREADY EQUAL TO RESTART-SKIP-CNT
+      *        (READ-RTN ONLY COUNTS REAL DATA RECORDS, THE SAME WAY
+      *        CHECKPOINT-RECORD WAS ORIGINALLY WRITTEN) WITH NO
+      *        SEPARATE RESEEDING NEEDED.  READ-RTN ALSO ALREADY CHECKS
+      *        IN-STATUS AND ROUTES A READ FAILURE TO IO-ERROR-RTN,
+      *        SO SKIP-READ-RTN DOES NOT NEED ITS OWN STATUS CHECK.
+       SKIP-READ-RTN.
+           PERFORM READ-RTN THRU READ-EXIT.
+       SKIP-READ-EXIT.
+           EXIT.
+
+      *================================================================
+      *    WRITE-CHKPT-RTN -- DROP A CHECKPOINT RECORD EVERY
+      *    CHKPT-INTERVAL RECORDS SO A RESTART KNOWS WHERE TO RESUME.
+      *================================================================
+       WRITE-CHKPT-RTN.
+           MOVE REC-CNT TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+       WRITE-CHKPT-EXIT.
+           EXIT.
+
        PROCESS-RTN.
-           MOVE IN-REC TO OUT-RECORD.
-           WRITE OUT-RECORD.
-           PERFORM READ-RTN THRU READ-EXIT.           
+           PERFORM VALIDATE-RTN THRU VALIDATE-EXIT.
+           IF REC-INVALID
+               PERFORM REJECT-RTN THRU REJECT-EXIT
+           ELSE
+               IF CC-TRANSLATE-SW = 'Y'
+                   PERFORM TRANSLATE-RTN THRU TRANSLATE-EXIT
+               ELSE
+                   MOVE SPACES TO OUT-RECORD-FLAT
+                   MOVE IN-RECORD-FLAT (1:DATA-LENGTH)
+                       TO OUT-RECORD-FLAT (1:DATA-LENGTH)
+               END-IF
+               IF CC-OUTPUT-MODE = 'V'
+                   MOVE OUT-RECORD-FLAT TO OUT-VSAM-RECORD-FLAT
+                   WRITE OUT-VSAM-RECORD
+               ELSE
+                   WRITE OUT-RECORD
+               END-IF
+               IF OUT-STATUS NOT = '00'
+                   MOVE OUT-DDNAME  TO IO-DDNAME
+                   MOVE 'WRITE'        TO IO-OPERATION
+                   MOVE OUT-STATUS  TO IO-STATUS-DISP
+                   PERFORM IO-ERROR-RTN
+               END-IF
+           END-IF.
+           PERFORM READ-RTN THRU READ-EXIT.
        PROCESS-EXIT.
            EXIT.
+
+      *================================================================
+      *    IO-ERROR-RTN -- A NON-ZERO FILE STATUS ON IN-FILE OR
+      *    OUT-FILE ENDS UP HERE.  DISPLAY WHAT FAILED AND HOW FAR WE
+      *    GOT, THEN STOP WITH A NON-ZERO RETURN CODE INSTEAD OF
+      *    LETTING THE RUN-TIME TAKE A RAW SYSTEM ABEND.
+      *================================================================
+       IO-ERROR-RTN.
+           DISPLAY 'TAPTODSK - I/O ERROR DETECTED'.
+           DISPLAY '  DD NAME ........: ' IO-DDNAME.
+           DISPLAY '  OPERATION ......: ' IO-OPERATION.
+           DISPLAY '  FILE STATUS ....: ' IO-STATUS-DISP.
+           DISPLAY '  RECORDS REACHED : ' REC-CNT.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+      *================================================================
+      *    TRANSLATE-RTN -- CONVERT THE ASCII TAPE RECORD TO EBCDIC
+      *    SO DOWNSTREAM MVS PROGRAMS THAT ASSUME EBCDIC DON'T CHOKE
+      *    ON THE RAW BYTES THE LINUX EXTRACT WROTE.
+      *================================================================
+       TRANSLATE-RTN.
+           MOVE SPACES TO OUT-RECORD-FLAT.
+           MOVE IN-RECORD-FLAT (1:DATA-LENGTH)
+               TO OUT-RECORD-FLAT (1:DATA-LENGTH).
+           INSPECT OUT-RECORD-FLAT (1:DATA-LENGTH)
+               CONVERTING ASCII-TABLE TO EBCDIC-TABLE.
+       TRANSLATE-EXIT.
+           EXIT.
+
+      *================================================================
+      *    VALIDATE-RTN -- CHECK IN-RECORD FOR OBVIOUS TAPE CORRUPTION
+      *================================================================
+       VALIDATE-RTN.
+           MOVE 'Y' TO REC-VALID-SW.
+           MOVE SPACES TO REJECT-REASON-TEXT.
+           MOVE SPACES TO VALIDATE-REC.
+           MOVE IN-RECORD-FLAT (1:DATA-LENGTH)
+               TO VALIDATE-REC (1:DATA-LENGTH).
+
+           IF VALIDATE-REC = SPACES
+               MOVE 'N' TO REC-VALID-SW
+               MOVE 'EMPTY OR ALL-SPACES RECORD' TO REJECT-REASON-TEXT
+               GO TO VALIDATE-EXIT.
+
+           PERFORM CHECK-CHAR-RTN THRU CHECK-CHAR-EXIT
+               VARYING CHAR-IDX FROM 1 BY 1
+               UNTIL CHAR-IDX > DATA-LENGTH OR REC-INVALID.
+       VALIDATE-EXIT.
+           EXIT.
+
+       CHECK-CHAR-RTN.
+           IF VALIDATE-CHAR (CHAR-IDX) < ' ' OR
+              VALIDATE-CHAR (CHAR-IDX) > '~'
+               MOVE 'N' TO REC-VALID-SW
+               MOVE 'NON-PRINTABLE CHARACTER IN RECORD'
+                   TO REJECT-REASON-TEXT.
+       CHECK-CHAR-EXIT.
+           EXIT.
+
+      *================================================================
+      *    REJECT-RTN -- WRITE A FAILED RECORD TO THE REJECT FILE
+      *================================================================
+       REJECT-RTN.
+           MOVE SPACES TO REJ-REC.
+           MOVE IN-RECORD-FLAT (1:DATA-LENGTH)
+               TO REJ-REC (1:DATA-LENGTH).
+           MOVE REJECT-REASON-TEXT TO REJ-REASON.
+           WRITE REJECT-RECORD.
+           ADD +1 TO REJ-CNT.
+       REJECT-EXIT.
+           EXIT.
+
+      *================================================================
+      *    REPORT-RTN -- WRITE THE JOB CONTROL-TOTALS REPORT TO SYSOUT
+      *================================================================
+       REPORT-RTN.
+           ACCEPT RPT-DATE-CCYYMMDD FROM DATE YYYYMMDD.
+           ACCEPT RPT-TIME-HHMMSSHH FROM TIME.
+
+           OPEN OUTPUT PRINT-FILE.
+
+           ADD +1 TO PAGE-CNT.
+
+           STRING RPT-DATE-MM '/' RPT-DATE-DD '/'
+               RPT-DATE-CC RPT-DATE-YY
+               DELIMITED BY SIZE INTO RPT-H2-DATE.
+           STRING RPT-TIME-HHMMSSHH(1:2) ':' RPT-TIME-HHMMSSHH(3:2)
+               ':' RPT-TIME-HHMMSSHH(5:2)
+               DELIMITED BY SIZE INTO RPT-H2-TIME.
+
+           MOVE 'UT-S-INTAPE'               TO RPT-DTL-IN-DD.
+           MOVE OUT-DDNAME               TO RPT-DTL-OUT-DD.
+           MOVE REC-CNT                     TO RPT-DTL-REC-CNT.
+           MOVE REJ-CNT                     TO RPT-DTL-REJ-CNT.
+
+           WRITE PRINT-LINE FROM RPT-HDG-1 AFTER ADVANCING PAGE.
+           ADD +1 TO LINE-CNT.
+           WRITE PRINT-LINE FROM RPT-HDG-2 AFTER ADVANCING 2 LINES.
+           ADD +1 TO LINE-CNT.
+           WRITE PRINT-LINE FROM SPACES AFTER ADVANCING 1 LINE.
+           WRITE PRINT-LINE FROM RPT-DTL-1 AFTER ADVANCING 1 LINE.
+           ADD +1 TO LINE-CNT.
+           WRITE PRINT-LINE FROM RPT-DTL-2 AFTER ADVANCING 1 LINE.
+           ADD +1 TO LINE-CNT.
+           WRITE PRINT-LINE FROM RPT-DTL-3 AFTER ADVANCING 1 LINE.
+           ADD +1 TO LINE-CNT.
+           WRITE PRINT-LINE FROM RPT-DTL-4 AFTER ADVANCING 1 LINE.
+           ADD +1 TO LINE-CNT.
+
+           IF RESTART-RUN
+               MOVE RESTART-SKIP-CNT TO RPT-DTL-RESTART-CNT
+               WRITE PRINT-LINE FROM RPT-DTL-5
+                   AFTER ADVANCING 1 LINE
+               ADD +1 TO LINE-CNT
+           END-IF.
+
+           CLOSE PRINT-FILE.
+       REPORT-EXIT.
+           EXIT.
+
+      *================================================================
+      *    AUDIT-RTN -- APPEND ONE RUN-HISTORY RECORD TO THE AUDIT
+      *    TRAIL SO OPERATIONS CAN ANSWER "WHEN DID WE LAST REFRESH
+      *    THIS DISK COPY" WITHOUT DIGGING THROUGH OLD JES OUTPUT.
+      *================================================================
+       AUDIT-RTN.
+           MOVE RPT-H2-DATE                 TO AUD-RUN-DATE.
+           MOVE RPT-H2-TIME                 TO AUD-RUN-TIME.
+           MOVE REC-CNT                     TO AUD-REC-CNT.
+           MOVE RETURN-CODE                 TO AUD-RETURN-CODE.
+           MOVE 'UT-S-INTAPE'               TO AUD-IN-DD.
+           MOVE OUT-DDNAME               TO AUD-OUT-DD.
+
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       AUDIT-EXIT.
+           EXIT.
